@@ -1,42 +1,201 @@
        IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID. READVSAM.                                            00020003
-                                                                        00020100
-       ENVIRONMENT DIVISION.                                            00020200
-       INPUT-OUTPUT SECTION.                                            00020300
-                                                                        00020400
-       FILE-CONTROL.                                                    00020500
-           SELECT ML-INFILE ASSIGN TO AS-ESDSFILE                       00020605
-           ORGANIZATION IS SEQUENTIAL                                   00020700
-           ACCESS MODE IS SEQUENTIAL                                    00020800
-           FILE STATUS IS ML-STAT.                                      00021000
-                                                                        00022000
-       DATA DIVISION.                                                   00023000
-       FILE SECTION.                                                    00024000
-       FD ML-INFILE.                                                    00025000
-       01 IN-EMPREC       PIC X(60).                                    00026000
-       WORKING-STORAGE SECTION.                                         00029100
-       77 ML-STAT         PIC X(02) VALUE SPACE.                        00029200
-       77 OPTION          PIC X(03) VALUE 'YES'.                        00029300
-       PROCEDURE DIVISION.                                              00029900
-       MAIN-PARA.                                                       00030000
-           PERFORM OPEN-PARA.                                           00031000
-           PERFORM READ-PARA    UNTIL OPTION = 'NO'.                    00032000
-           PERFORM CLOSE-PARA.                                          00034000
-           STOP RUN.                                                    00035000
-                                                                        00036200
-       OPEN-PARA.                                                       00036300
-           OPEN INPUT ML-INFILE.                                        00036501
-                                                                        00038300
-       READ-PARA.                                                       00038400
-           READ ML-INFILE                                               00038500
-                AT END                                                  00038600
-                   MOVE 'NO' TO OPTION                                  00038700
-                NOT AT END                                              00038800
-                   PERFORM DISPLAY-PARA                                 00038900
-           END-READ.                                                    00039000
-       DISPLAY-PARA.                                                    00074000
-           DISPLAY IN-EMPREC.                                           00075000
-       CLOSE-PARA.                                                      00080000
-           CLOSE ML-INFILE.                                             00090000
-       CLOSE-EXIT.                                                      00100000
-           EXIT.                                                        00110000
+       PROGRAM-ID. READVSAM.                                            00010100
+                                                                        00010200
+       ENVIRONMENT DIVISION.                                            00010300
+       INPUT-OUTPUT SECTION.                                            00010400
+                                                                        00010500
+       FILE-CONTROL.                                                    00010600
+           SELECT ML-INFILE ASSIGN TO AS-ESDSFILE                       00010700
+           ORGANIZATION IS SEQUENTIAL                                   00010800
+           ACCESS MODE IS SEQUENTIAL                                    00010900
+           FILE STATUS IS ML-STAT.                                      00011000
+                                                                        00011100
+           SELECT SORT-WORK ASSIGN TO SRTWORK.                          00011200
+                                                                        00011300
+           SELECT SORTED-FILE ASSIGN TO SRTOUT                          00011400
+           ORGANIZATION IS SEQUENTIAL                                   00011500
+           ACCESS MODE IS SEQUENTIAL                                    00011600
+           FILE STATUS IS SO-STAT.                                      00011700
+                                                                        00011800
+       DATA DIVISION.                                                   00011900
+       FILE SECTION.                                                    00012000
+       FD ML-INFILE.                                                    00012100
+           COPY EMPREC.                                                 00012200
+                                                                        00012300
+       SD SORT-WORK.                                                    00012400
+           COPY EMPREC REPLACING ==IN-EMPREC==    BY ==SD-EMPREC==      00012500
+                                 ==IN-EMPID==     BY ==SD-EMPID==       00012600
+                                 ==IN-FIRSTNAME== BY ==SD-FIRSTNAME==   00012700
+                                 ==IN-LASTNAME==  BY ==SD-LASTNAME==    00012800
+                                 ==IN-ACCTNO==    BY ==SD-ACCTNO==      00012900
+                                 ==IN-BRANCH==    BY ==SD-BRANCH==      00013000
+                                 ==IN-BALANCE==   BY ==SD-BALANCE==     00013100
+                                 ==IN-DATEOPEN==  BY ==SD-DATEOPEN==.   00013200
+                                                                        00013300
+       FD SORTED-FILE.                                                  00013400
+           COPY EMPREC REPLACING ==IN-EMPREC==    BY ==SO-EMPREC==      00013500
+                                 ==IN-EMPID==     BY ==SO-EMPID==       00013600
+                                 ==IN-FIRSTNAME== BY ==SO-FIRSTNAME==   00013700
+                                 ==IN-LASTNAME==  BY ==SO-LASTNAME==    00013800
+                                 ==IN-ACCTNO==    BY ==SO-ACCTNO==      00013900
+                                 ==IN-BRANCH==    BY ==SO-BRANCH==      00014000
+                                 ==IN-BALANCE==   BY ==SO-BALANCE==     00014100
+                                 ==IN-DATEOPEN==  BY ==SO-DATEOPEN==.   00014200
+                                                                        00014300
+       WORKING-STORAGE SECTION.                                         00014400
+       77 ML-STAT         PIC X(02) VALUE SPACE.                        00014500
+       77 SO-STAT         PIC X(02) VALUE SPACE.                        00014600
+       77 OPTION          PIC X(03) VALUE 'YES'.                        00014700
+       01 WS-RUN-DATE.                                                  00014800
+          05 WS-RUN-YY    PIC 9(02).                                    00014900
+          05 WS-RUN-MM    PIC 9(02).                                    00015000
+          05 WS-RUN-DD    PIC 9(02).                                    00015100
+       01 WS-PAGE-NO      PIC 9(04) VALUE 1.                            00015200
+       01 WS-LINE-CT      PIC 9(03) VALUE 99.                           00015300
+       01 WS-MAX-LINES    PIC 9(03) VALUE 50.                           00015400
+       01 WS-REC-COUNT    PIC 9(06) VALUE 0.                            00015500
+       01 WS-DETAIL-LINE.                                               00015600
+          05 FILLER       PIC X(02) VALUE SPACE.                        00015700
+          05 DL-EMPID     PIC X(06).                                    00015800
+          05 FILLER       PIC X(02) VALUE SPACE.                        00015900
+          05 DL-FIRSTNAME PIC X(12).                                    00016000
+          05 FILLER       PIC X(02) VALUE SPACE.                        00016100
+          05 DL-LASTNAME  PIC X(12).                                    00016200
+       01 WS-SEL-EMPID-LOW    PIC X(06) VALUE LOW-VALUE.                00016300
+       01 WS-SEL-EMPID-HIGH   PIC X(06) VALUE HIGH-VALUE.               00016400
+       01 WS-SEL-LASTNAME-1ST PIC X(01) VALUE SPACE.                    00016500
+       01 WS-SELECTED-SW      PIC X(01) VALUE 'Y'.                      00016600
+          88 WS-SELECTED      VALUE 'Y'.                                00016700
+          88 WS-NOT-SELECTED  VALUE 'N'.                                00016800
+       01 WS-RUN-MODE         PIC X(06) VALUE 'DETAIL'.                 00016900
+          88 WS-MODE-DETAIL   VALUE 'DETAIL'.                           00017000
+          88 WS-MODE-SUMMARY  VALUE 'SUMRY '.                           00017100
+       01 WS-FIRST-REC-SW     PIC X(01) VALUE 'Y'.                      00017200
+          88 WS-FIRST-REC     VALUE 'Y'.                                00017300
+       01 WS-BREAK-LETTER     PIC X(01) VALUE SPACE.                    00017400
+       01 WS-BREAK-COUNT      PIC 9(06) VALUE 0.                        00017500
+       PROCEDURE DIVISION.                                              00017600
+       MAIN-PARA.                                                       00017700
+           PERFORM OPEN-PARA.                                           00017800
+           EVALUATE TRUE                                                00017900
+              WHEN WS-MODE-SUMMARY                                      00018000
+                 PERFORM SUM-READ-PARA UNTIL OPTION = 'NO'              00018100
+                 IF NOT WS-FIRST-REC                                    00018200
+                    PERFORM BREAK-PARA                                  00018300
+                 END-IF                                                 00018400
+                 DISPLAY "GRAND TOTAL RECORDS: " WS-REC-COUNT           00018500
+              WHEN OTHER                                                00018600
+                 PERFORM READ-PARA UNTIL OPTION = 'NO'                  00018700
+           END-EVALUATE.                                                00018800
+           PERFORM CLOSE-PARA.                                          00018900
+           STOP RUN.                                                    00019000
+                                                                        00019100
+       OPEN-PARA.                                                       00019200
+           ACCEPT WS-RUN-DATE FROM DATE.                                00019300
+           ACCEPT WS-RUN-MODE.                                          00019400
+           ACCEPT WS-SEL-EMPID-LOW.                                     00019500
+           ACCEPT WS-SEL-EMPID-HIGH.                                    00019600
+           ACCEPT WS-SEL-LASTNAME-1ST.                                  00019700
+           IF WS-SEL-EMPID-LOW = SPACE                                  00019800
+              MOVE LOW-VALUE TO WS-SEL-EMPID-LOW                        00019900
+           END-IF.                                                      00020000
+           IF WS-SEL-EMPID-HIGH = SPACE                                 00020100
+              MOVE HIGH-VALUE TO WS-SEL-EMPID-HIGH                      00020200
+           END-IF.                                                      00020300
+           IF WS-MODE-SUMMARY                                           00020400
+              PERFORM SORT-PARA                                         00020500
+              OPEN INPUT SORTED-FILE                                    00020600
+           ELSE                                                         00020700
+              OPEN INPUT ML-INFILE                                      00020800
+           END-IF.                                                      00020900
+                                                                        00021000
+       SORT-PARA.                                                       00021100
+           SORT SORT-WORK ON ASCENDING KEY SD-LASTNAME                  00021200
+              USING ML-INFILE                                           00021300
+              GIVING SORTED-FILE.                                       00021400
+                                                                        00021500
+       READ-PARA.                                                       00021600
+           READ ML-INFILE                                               00021700
+                AT END                                                  00021800
+                   MOVE 'NO' TO OPTION                                  00021900
+                NOT AT END                                              00022000
+                   PERFORM SELECT-PARA                                  00022100
+                   IF WS-SELECTED                                       00022200
+                      PERFORM DISPLAY-PARA                              00022300
+                   END-IF                                               00022400
+           END-READ.                                                    00022500
+                                                                        00022600
+       SELECT-PARA.                                                     00022700
+           SET WS-SELECTED TO TRUE.                                     00022800
+           IF IN-EMPID < WS-SEL-EMPID-LOW                               00022900
+              OR IN-EMPID > WS-SEL-EMPID-HIGH                           00023000
+              SET WS-NOT-SELECTED TO TRUE                               00023100
+           END-IF.                                                      00023200
+           IF WS-SELECTED AND WS-SEL-LASTNAME-1ST NOT = SPACE           00023300
+              IF IN-LASTNAME(1:1) NOT = WS-SEL-LASTNAME-1ST             00023400
+                 SET WS-NOT-SELECTED TO TRUE                            00023500
+              END-IF                                                    00023600
+           END-IF.                                                      00023700
+                                                                        00023800
+       HEADING-PARA.                                                    00023900
+           DISPLAY SPACE.                                               00024000
+           DISPLAY "EMPLOYEE MASTER LISTING" "          "               00024100
+              "RUN DATE: " WS-RUN-MM "/" WS-RUN-DD "/" WS-RUN-YY        00024200
+              "     PAGE " WS-PAGE-NO.                                  00024300
+           DISPLAY "  EMP ID  FIRST NAME    LAST NAME".                 00024400
+           MOVE 0 TO WS-LINE-CT.                                        00024500
+           ADD 1 TO WS-PAGE-NO.                                         00024600
+                                                                        00024700
+       DISPLAY-PARA.                                                    00024800
+           IF WS-LINE-CT >= WS-MAX-LINES                                00024900
+              PERFORM HEADING-PARA                                      00025000
+           END-IF.                                                      00025100
+           MOVE IN-EMPID     TO DL-EMPID.                               00025200
+           MOVE IN-FIRSTNAME TO DL-FIRSTNAME.                           00025300
+           MOVE IN-LASTNAME  TO DL-LASTNAME.                            00025400
+           DISPLAY WS-DETAIL-LINE.                                      00025500
+           ADD 1 TO WS-LINE-CT.                                         00025600
+           ADD 1 TO WS-REC-COUNT.                                       00025700
+                                                                        00025800
+       SUM-READ-PARA.                                                   00025900
+           READ SORTED-FILE                                             00026000
+                AT END                                                  00026100
+                   MOVE 'NO' TO OPTION                                  00026200
+                NOT AT END                                              00026300
+                   MOVE SO-EMPREC TO IN-EMPREC                          00026400
+                   PERFORM SELECT-PARA                                  00026500
+                   IF WS-SELECTED                                       00026600
+                      PERFORM SUM-ACCUM-PARA                            00026700
+                   END-IF                                               00026800
+           END-READ.                                                    00026900
+                                                                        00027000
+       SUM-ACCUM-PARA.                                                  00027100
+           IF WS-FIRST-REC                                              00027200
+              MOVE IN-LASTNAME(1:1) TO WS-BREAK-LETTER                  00027300
+              MOVE 'N' TO WS-FIRST-REC-SW                               00027400
+           ELSE                                                         00027500
+              IF IN-LASTNAME(1:1) NOT = WS-BREAK-LETTER                 00027600
+                 PERFORM BREAK-PARA                                     00027700
+                 MOVE IN-LASTNAME(1:1) TO WS-BREAK-LETTER               00027800
+              END-IF                                                    00027900
+           END-IF.                                                      00028000
+           ADD 1 TO WS-BREAK-COUNT.                                     00028100
+           ADD 1 TO WS-REC-COUNT.                                       00028200
+                                                                        00028300
+       BREAK-PARA.                                                      00028400
+           DISPLAY "LAST NAME " WS-BREAK-LETTER "... COUNT: "           00028500
+              WS-BREAK-COUNT.                                           00028600
+           MOVE 0 TO WS-BREAK-COUNT.                                    00028700
+                                                                        00028800
+       CLOSE-PARA.                                                      00028900
+           DISPLAY SPACE.                                               00029000
+           IF WS-MODE-DETAIL                                            00029100
+              DISPLAY "TOTAL RECORDS LISTED: " WS-REC-COUNT             00029200
+           END-IF.                                                      00029300
+           IF WS-MODE-SUMMARY                                           00029400
+              CLOSE SORTED-FILE                                         00029500
+           ELSE                                                         00029600
+              CLOSE ML-INFILE                                           00029700
+           END-IF.                                                      00029800
+       CLOSE-EXIT.                                                      00029900
+           EXIT.                                                        00030000
