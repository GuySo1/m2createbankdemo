@@ -0,0 +1,46 @@
+//BANKLOAD JOB (ACCTNO),'EMPLOYEE LOAD',CLASS=A,MSGCLASS=X,             00010000
+//             NOTIFY=&SYSUID                                           00010100
+//*                                                                     00010200
+//* NIGHTLY EMPLOYEE MASTER LOAD.  LOADS THE FEED INTO THE VSAM         00010300
+//* MASTER, THEN ONLY RUNS THE LISTING AND RECONCILIATION STEPS         00010400
+//* IF THE LOAD STEP COMES BACK CLEAN.                                  00010500
+//*                                                                     00010600
+//STEP010  EXEC PGM=WRITVSAM                                            00010700
+//STEPLIB  DD   DSN=BANK.PROD.LOADLIB,DISP=SHR                          00010800
+//INFILE   DD   DSN=BANK.EMP.MASTER,DISP=SHR                            00010900
+//EMPFEED  DD   DSN=BANK.EMP.FEED,DISP=SHR                              00011000
+//REJFILE  DD   DSN=BANK.EMP.REJECTS,                                   00011100
+//             DISP=(,CATLG,DELETE),                                    00011200
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA                             00011300
+//EXCPFILE DD   DSN=BANK.EMP.EXCEPTIONS,                                00011400
+//             DISP=(,CATLG,DELETE),                                    00011500
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA                             00011600
+//AUDTFILE DD   DSN=BANK.EMP.AUDIT,                                     00011700
+//             DISP=MOD,                                                00011800
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA                             00011900
+//CKPTFILE DD   DSN=BANK.EMP.CKPT,                                      00012000
+//             DISP=(MOD,CATLG,CATLG),                                  00012100
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA                             00012200
+//SYSIN    DD   *                                                       00012300
+I-O                                                                     00012400
+NIGHTLY1                                                                00012500
+/*                                                                      00012600
+//*                                                                     00012700
+//* REPORT STEP - SKIPPED UNLESS STEP010 ENDED WITH RC=0                00012800
+//*                                                                     00012900
+//STEP020  EXEC PGM=READVSAM,COND=(0,NE,STEP010)                        00013000
+//STEPLIB  DD   DSN=BANK.PROD.LOADLIB,DISP=SHR                          00013100
+//ESDSFILE DD   DSN=BANK.EMP.EXTRACT,DISP=SHR                           00013200
+//SYSIN    DD   *                                                       00013300
+DETAIL                                                                  00013400
+                                                                        00013500
+                                                                        00013600
+                                                                        00013700
+/*                                                                      00013800
+//*                                                                     00013900
+//* RECONCILIATION STEP - SKIPPED UNLESS STEP010 ENDED WITH RC=0        00014000
+//*                                                                     00014100
+//STEP030  EXEC PGM=RECONCIL,COND=(0,NE,STEP010)                        00014200
+//STEPLIB  DD   DSN=BANK.PROD.LOADLIB,DISP=SHR                          00014300
+//INFILE    DD  DSN=BANK.EMP.MASTER,DISP=SHR                            00014400
+//ESDSFILE  DD  DSN=BANK.EMP.EXTRACT,DISP=SHR                           00014500
