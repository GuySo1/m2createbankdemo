@@ -1,10 +1,47 @@
-       IDENTIFICATION DIVISION.                
-       PROGRAM-ID. DIVBY0. 
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIVBY0.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-FILE ASSIGN TO ERRFILE
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ER-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERROR-FILE.
+       01 ERR-REC.
+          05 ERR-PGM        PIC X(08).
+          05 ERR-PARA       PIC X(20).
+          05 ERR-MSG        PIC X(40).
 
-       DATA DIVISION.  
        WORKING-STORAGE SECTION.
+       01 ER-STAT     PIC X(02) VALUE SPACE.
        01 RESULT      PIC 9(4).
+       01 WS-RETCODE  PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN OUTPUT ERROR-FILE.
+           IF ER-STAT NOT = '00'
+              DISPLAY "ERROR FILE OPEN ERROR"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           PERFORM DIVIDE-PARA.
+           CLOSE ERROR-FILE.
+           MOVE WS-RETCODE TO RETURN-CODE.
+           STOP RUN.
 
-       PROCEDURE DIVISION.                     
-           DIVIDE 1 BY 0 GIVING RESULT.       
-           STOP RUN.                           
\ No newline at end of file
+       DIVIDE-PARA.
+           DIVIDE 1 BY 0 GIVING RESULT
+              ON SIZE ERROR
+                 MOVE 'DIVBY0' TO ERR-PGM
+                 MOVE 'DIVIDE-PARA' TO ERR-PARA
+                 MOVE 'DIVIDE BY ZERO TRAPPED, RUN TERMINATED'
+                    TO ERR-MSG
+                 WRITE ERR-REC
+                 DISPLAY "ARITHMETIC ERROR TRAPPED IN DIVIDE-PARA"
+                 MOVE 16 TO WS-RETCODE
+           END-DIVIDE.
