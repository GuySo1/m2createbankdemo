@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. RECONCIL.                                            00010100
+                                                                        00010200
+       ENVIRONMENT DIVISION.                                            00010300
+       INPUT-OUTPUT SECTION.                                            00010400
+                                                                        00010500
+       FILE-CONTROL.                                                    00010600
+           SELECT MASTER-FILE ASSIGN TO INFILE                          00010700
+           ORGANIZATION IS INDEXED                                      00010800
+           ACCESS MODE IS SEQUENTIAL                                    00010900
+           RECORD KEY IS IN-EMPID                                       00011000
+           FILE STATUS IS MS-STAT.                                      00011100
+                                                                        00011200
+           SELECT EXTRACT-FILE ASSIGN TO AS-ESDSFILE                    00011300
+           ORGANIZATION IS SEQUENTIAL                                   00011400
+           ACCESS MODE IS SEQUENTIAL                                    00011500
+           FILE STATUS IS EX-STAT.                                      00011600
+                                                                        00011700
+       DATA DIVISION.                                                   00011800
+       FILE SECTION.                                                    00011900
+       FD MASTER-FILE.                                                  00012000
+           COPY EMPREC.                                                 00012100
+                                                                        00012200
+       FD EXTRACT-FILE.                                                 00012300
+           COPY EMPREC REPLACING ==IN-EMPREC==    BY ==EX-EMPREC==      00012400
+                                 ==IN-EMPID==     BY ==EX-EMPID==       00012500
+                                 ==IN-FIRSTNAME== BY ==EX-FIRSTNAME==   00012600
+                                 ==IN-LASTNAME==  BY ==EX-LASTNAME==    00012700
+                                 ==IN-ACCTNO==    BY ==EX-ACCTNO==      00012800
+                                 ==IN-BRANCH==    BY ==EX-BRANCH==      00012900
+                                 ==IN-BALANCE==   BY ==EX-BALANCE==     00013000
+                                 ==IN-DATEOPEN==  BY ==EX-DATEOPEN==.   00013100
+                                                                        00013200
+       WORKING-STORAGE SECTION.                                         00013300
+       01 MS-STAT             PIC X(02) VALUE SPACE.                    00013400
+       01 EX-STAT             PIC X(02) VALUE SPACE.                    00013500
+       01 WS-MASTER-EOF-SW    PIC X(01) VALUE 'N'.                      00013600
+          88 WS-MAST-EOF      VALUE 'Y'.                                00013700
+       01 WS-EXTRACT-EOF-SW   PIC X(01) VALUE 'N'.                      00013800
+          88 WS-EXT-EOF       VALUE 'Y'.                                00013900
+       01 WS-MASTER-COUNT     PIC 9(06) VALUE 0.                        00014000
+       01 WS-EXTRACT-COUNT    PIC 9(06) VALUE 0.                        00014100
+       01 WS-MISS-FROM-EXT    PIC 9(06) VALUE 0.                        00014200
+       01 WS-MISS-FROM-MAST   PIC 9(06) VALUE 0.                        00014300
+       01 WS-MATCH-PCT        PIC 9(03)V99 VALUE 0.                     00014310
+       PROCEDURE DIVISION.                                              00014400
+       MAIN-PARA.                                                       00014500
+           PERFORM OPEN-PARA.                                           00014600
+           PERFORM READ-MASTER-PARA.                                    00014700
+           PERFORM READ-EXTRACT-PARA.                                   00014800
+           PERFORM MATCH-PARA UNTIL WS-MAST-EOF AND WS-EXT-EOF.         00014900
+           PERFORM SUMMARY-PARA.                                        00015000
+           PERFORM CLOSE-PARA.                                          00015100
+           STOP RUN.                                                    00015200
+       ERROR-EXIT.                                                      00015210
+           MOVE 16 TO RETURN-CODE.                                      00015213
+           STOP RUN.                                                    00015216
+                                                                        00015300
+       OPEN-PARA.                                                       00015400
+           OPEN INPUT MASTER-FILE.                                      00015500
+           IF MS-STAT NOT = '00'                                        00015510
+              DISPLAY "MASTER FILE OPEN ERROR"                          00015520
+              GO TO ERROR-EXIT                                          00015530
+           END-IF.                                                      00015540
+           OPEN INPUT EXTRACT-FILE.                                     00015600
+           IF EX-STAT NOT = '00'                                        00015610
+              DISPLAY "EXTRACT FILE OPEN ERROR"                         00015620
+              GO TO ERROR-EXIT                                          00015630
+           END-IF.                                                      00015640
+           DISPLAY "MASTER VS EXTRACT RECONCILIATION".                  00015700
+                                                                        00015800
+       READ-MASTER-PARA.                                                00015900
+           READ MASTER-FILE                                             00016000
+              AT END                                                    00016100
+                 SET WS-MAST-EOF TO TRUE                                00016200
+              NOT AT END                                                00016300
+                 ADD 1 TO WS-MASTER-COUNT                               00016400
+           END-READ.                                                    00016500
+                                                                        00016600
+       READ-EXTRACT-PARA.                                               00016700
+           READ EXTRACT-FILE                                            00016800
+              AT END                                                    00016900
+                 SET WS-EXT-EOF TO TRUE                                 00017000
+              NOT AT END                                                00017100
+                 ADD 1 TO WS-EXTRACT-COUNT                              00017200
+           END-READ.                                                    00017300
+                                                                        00017400
+       MATCH-PARA.                                                      00017500
+           EVALUATE TRUE                                                00017600
+              WHEN WS-MAST-EOF                                          00017700
+                 DISPLAY "MISSING FROM MASTER - EMPID " EX-EMPID        00017800
+                 ADD 1 TO WS-MISS-FROM-MAST                             00017900
+                 PERFORM READ-EXTRACT-PARA                              00018000
+              WHEN WS-EXT-EOF                                           00018100
+                 DISPLAY "MISSING FROM EXTRACT - EMPID " IN-EMPID       00018200
+                 ADD 1 TO WS-MISS-FROM-EXT                              00018300
+                 PERFORM READ-MASTER-PARA                               00018400
+              WHEN IN-EMPID = EX-EMPID                                  00018500
+                 PERFORM READ-MASTER-PARA                               00018600
+                 PERFORM READ-EXTRACT-PARA                              00018700
+              WHEN IN-EMPID < EX-EMPID                                  00018800
+                 DISPLAY "MISSING FROM EXTRACT - EMPID " IN-EMPID       00018900
+                 ADD 1 TO WS-MISS-FROM-EXT                              00019000
+                 PERFORM READ-MASTER-PARA                               00019100
+              WHEN OTHER                                                00019200
+                 DISPLAY "MISSING FROM MASTER - EMPID " EX-EMPID        00019300
+                 ADD 1 TO WS-MISS-FROM-MAST                             00019400
+                 PERFORM READ-EXTRACT-PARA                              00019500
+           END-EVALUATE.                                                00019600
+                                                                        00019700
+       SUMMARY-PARA.                                                    00019800
+           DISPLAY SPACE.                                               00019900
+           DISPLAY "MASTER RECORD COUNT:          " WS-MASTER-COUNT.    00020000
+           DISPLAY "EXTRACT RECORD COUNT:         " WS-EXTRACT-COUNT.   00020100
+           DISPLAY "IN MASTER, MISSING EXTRACT:   " WS-MISS-FROM-EXT.   00020200
+           DISPLAY "IN EXTRACT, MISSING MASTER:   " WS-MISS-FROM-MAST.  00020300
+           COMPUTE WS-MATCH-PCT =                                       00020310
+              ((WS-EXTRACT-COUNT - WS-MISS-FROM-MAST) * 100) /          00020320
+              WS-MASTER-COUNT                                           00020330
+              ON SIZE ERROR                                             00020340
+                 MOVE 0 TO WS-MATCH-PCT                                 00020350
+                 DISPLAY "MATCH PERCENTAGE NOT COMPUTABLE - "           00020360
+                    "MASTER FILE IS EMPTY"                              00020370
+           END-COMPUTE.                                                 00020380
+           DISPLAY "MASTER/EXTRACT MATCH PERCENTAGE: " WS-MATCH-PCT.    00020390
+           IF WS-MISS-FROM-EXT = 0 AND WS-MISS-FROM-MAST = 0            00020400
+              DISPLAY "RECONCILIATION IN BALANCE"                       00020500
+           ELSE                                                         00020600
+              DISPLAY "RECONCILIATION OUT OF BALANCE"                   00020700
+           END-IF.                                                      00020800
+                                                                        00020900
+       CLOSE-PARA.                                                      00021000
+           CLOSE MASTER-FILE.                                           00021100
+           CLOSE EXTRACT-FILE.                                          00021200
