@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. LOOKUPVS.                                            00010100
+                                                                        00010200
+       ENVIRONMENT DIVISION.                                            00010300
+       INPUT-OUTPUT SECTION.                                            00010400
+                                                                        00010500
+       FILE-CONTROL.                                                    00010600
+           SELECT ML-INFILE ASSIGN TO INFILE                            00010700
+           ORGANIZATION IS INDEXED                                      00010800
+           ACCESS MODE IS DYNAMIC                                       00010900
+           RECORD KEY IS IN-EMPID                                       00011000
+           ALTERNATE RECORD KEY IS IN-LASTNAME                          00011100
+              WITH DUPLICATES                                           00011200
+           FILE STATUS IS ML-STAT.                                      00011300
+                                                                        00011400
+       DATA DIVISION.                                                   00011500
+       FILE SECTION.                                                    00011600
+       FD ML-INFILE.                                                    00011700
+           COPY EMPREC.                                                 00011800
+                                                                        00011900
+       WORKING-STORAGE SECTION.                                         00012000
+       01 ML-STAT             PIC X(02) VALUE SPACE.                    00012100
+       01 WS-SEARCH-LASTNAME  PIC X(12) VALUE SPACE.                    00012200
+       01 WS-MORE             PIC X(03) VALUE 'YES'.                    00012300
+       01 WS-FOUND-COUNT      PIC 9(04) VALUE 0.                        00012400
+       PROCEDURE DIVISION.                                              00012500
+       MAIN-PARA.                                                       00012600
+           PERFORM OPEN-PARA.                                           00012700
+           ACCEPT WS-SEARCH-LASTNAME.                                   00012800
+           PERFORM SEARCH-PARA.                                         00012900
+           PERFORM READ-NEXT-PARA UNTIL WS-MORE = 'NO'.                 00013000
+           IF WS-FOUND-COUNT = 0                                        00013100
+              DISPLAY "NO EMPLOYEE FOUND FOR LAST NAME "                00013200
+                 WS-SEARCH-LASTNAME                                     00013300
+           END-IF.                                                      00013400
+           PERFORM CLOSE-PARA.                                          00013500
+           STOP RUN.                                                    00013600
+                                                                        00013700
+       OPEN-PARA.                                                       00013800
+           OPEN INPUT ML-INFILE.                                        00013900
+           IF ML-STAT NOT = '00'                                        00014000
+              DISPLAY "FILE OPEN ERROR"                                 00014100
+              STOP RUN                                                  00014200
+           END-IF.                                                      00014300
+                                                                        00014400
+       SEARCH-PARA.                                                     00014500
+           MOVE WS-SEARCH-LASTNAME TO IN-LASTNAME.                      00014600
+           START ML-INFILE KEY IS EQUAL TO IN-LASTNAME                  00014700
+              INVALID KEY                                               00014800
+                 MOVE 'NO' TO WS-MORE                                   00014900
+           END-START.                                                   00015000
+                                                                        00015100
+       READ-NEXT-PARA.                                                  00015200
+           READ ML-INFILE NEXT RECORD                                   00015300
+              AT END                                                    00015400
+                 MOVE 'NO' TO WS-MORE                                   00015500
+              NOT AT END                                                00015600
+                 IF IN-LASTNAME NOT = WS-SEARCH-LASTNAME                00015700
+                    MOVE 'NO' TO WS-MORE                                00015800
+                 ELSE                                                   00015900
+                    ADD 1 TO WS-FOUND-COUNT                             00016000
+                    DISPLAY IN-EMPID " " IN-FIRSTNAME " " IN-LASTNAME   00016100
+                 END-IF                                                 00016200
+           END-READ.                                                    00016300
+                                                                        00016400
+       CLOSE-PARA.                                                      00016500
+           CLOSE ML-INFILE.                                             00016600
