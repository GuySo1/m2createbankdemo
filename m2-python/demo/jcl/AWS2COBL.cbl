@@ -1,65 +1,343 @@
        IDENTIFICATION DIVISION.                                         00010000
-       PROGRAM-ID. WRITVSAM.                                            00020000
-                                                                        00020100
-       ENVIRONMENT DIVISION.                                            00021000
-       INPUT-OUTPUT SECTION.                                            00022000
-                                                                        00022100
-       FILE-CONTROL.                                                    00023000
-           SELECT ML-INFILE ASSIGN TO INFILE                            00024000
-           ORGANIZATION IS INDEXED                                      00025000
-           ACCESS MODE IS RANDOM                                        00026000
-           RECORD KEY IS IN-EMPID                                       00027000
-           FILE STATUS IS ML-STAT.                                      00028000
-                                                                        00029000
-       DATA DIVISION.                                                   00029100
-       FILE SECTION.                                                    00029200
-       FD ML-INFILE.                                                    00029300
-       01 IN-EMPREC.                                                    00029400
-          05 IN-EMPID     PIC X(06).                                    00029500
-          05 IN-FIRSTNAME PIC X(12).                                    00029600
-          05 IN-LASTNAME  PIC X(12).                                    00029700
-       WORKING-STORAGE SECTION.                                         00029800
-       01 ML-STAT          PIC X(02) VALUE SPACE.                       00029900
-          88 ML-SUCCESS    VALUE X'00'.                                 00030000
-          88 ML-EOF        VALUE X'10'.                                 00030100
-       01 ML-REC           PIC X(30).                                   00030200
-       01 ML-EOFSTAT       PIC X(01) VALUE 'N'.                         00030300
-          88 ML-EOFNO      VALUE 'N'.                                   00030400
-          88 ML-EOFYES     VALUE 'Y'.                                   00030500
-       PROCEDURE DIVISION.                                              00031000
-       MAIN-PARA.                                                       00032000
-           PERFORM OPEN-PARA    THROUGH OPEN-EXIT.                      00033000
-           PERFORM READ-PARA    THROUGH READ-EXIT.                      00034000
-           PERFORM INSERT-PARA  THROUGH INS-EXIT.                       00034100
-           PERFORM CLOSE-PARA   THROUGH CLOSE-EXIT.                     00035000
-           STOP RUN.                                                    00036001
-       ERROR-EXIT.                                                      00036103
-           EXIT.                                                        00036203
-                                                                        00036303
-       OPEN-PARA.                                                       00037000
-           INITIALIZE ML-STAT ML-REC ML-EOFSTAT.                        00037100
-           OPEN OUTPUT ML-INFILE.                                       00038000
-           IF ML-STAT = '00'                                            00038105
-              DISPLAY "FILE OPEN SUCCESSFUL"                            00038206
-           ELSE                                                         00038300
-              DISPLAY "FILE OPEN ERROR"                                 00038406
-              GO TO ERROR-EXIT                                          00038503
-           END-IF.                                                      00038600
-       OPEN-EXIT.                                                       00038700
-           EXIT.                                                        00038800
-                                                                        00038900
-       READ-PARA.                                                       00039000
-           ACCEPT ML-REC.                                               00050000
-           DISPLAY ML-REC.                                              00060000
-       READ-EXIT.                                                       00061000
-           EXIT.                                                        00062000
-                                                                        00063000
-       INSERT-PARA.                                                     00064000
-           WRITE IN-EMPREC FROM ML-REC.                                 00070000
-       INS-EXIT.                                                        00080000
-           EXIT.                                                        00090000
-                                                                        00100000
-       CLOSE-PARA.                                                      00101000
-           CLOSE ML-INFILE.                                             00102000
-       CLOSE-EXIT.                                                      00110000
-           EXIT.                                                        00120000
+       PROGRAM-ID. WRITVSAM.                                            00010100
+                                                                        00010200
+       ENVIRONMENT DIVISION.                                            00010300
+       INPUT-OUTPUT SECTION.                                            00010400
+                                                                        00010500
+       FILE-CONTROL.                                                    00010600
+           SELECT ML-INFILE ASSIGN TO INFILE                            00010700
+           ORGANIZATION IS INDEXED                                      00010800
+           ACCESS MODE IS RANDOM                                        00010900
+           RECORD KEY IS IN-EMPID                                       00011000
+           ALTERNATE RECORD KEY IS IN-LASTNAME                          00011100
+              WITH DUPLICATES                                           00011200
+           FILE STATUS IS ML-STAT.                                      00011300
+           SELECT EMP-FEED ASSIGN TO EMPFEED                            00011400
+           ORGANIZATION IS SEQUENTIAL                                   00011500
+           ACCESS MODE IS SEQUENTIAL                                    00011600
+           FILE STATUS IS FD-STAT.                                      00011700
+                                                                        00011800
+           SELECT REJECT-FILE ASSIGN TO REJFILE                         00011900
+           ORGANIZATION IS SEQUENTIAL                                   00012000
+           ACCESS MODE IS SEQUENTIAL                                    00012100
+           FILE STATUS IS RJ-STAT.                                      00012200
+                                                                        00012300
+           SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE                     00012400
+           ORGANIZATION IS SEQUENTIAL                                   00012500
+           ACCESS MODE IS SEQUENTIAL                                    00012600
+           FILE STATUS IS EX-STAT.                                      00012700
+                                                                        00012800
+           SELECT AUDIT-FILE ASSIGN TO AUDTFILE                         00012900
+           ORGANIZATION IS SEQUENTIAL                                   00013000
+           ACCESS MODE IS SEQUENTIAL                                    00013100
+           FILE STATUS IS AU-STAT.                                      00013200
+                                                                        00013300
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE                    00013400
+           ORGANIZATION IS SEQUENTIAL                                   00013500
+           ACCESS MODE IS SEQUENTIAL                                    00013600
+           FILE STATUS IS CK-STAT.                                      00013700
+                                                                        00013800
+       DATA DIVISION.                                                   00013900
+       FILE SECTION.                                                    00014000
+       FD ML-INFILE.                                                    00014100
+           COPY EMPREC.                                                 00014200
+                                                                        00014300
+       FD EMP-FEED.                                                     00014400
+       01 FD-EMPREC       PIC X(63).                                    00014500
+                                                                        00014600
+       FD REJECT-FILE.                                                  00014700
+       01 REJ-REC.                                                      00014800
+          05 REJ-EMPREC   PIC X(63).                                    00014900
+          05 REJ-STAT     PIC X(02).                                    00015000
+                                                                        00015100
+       FD EXCEPTION-FILE.                                               00015200
+       01 EXC-REC.                                                      00015300
+          05 EXC-EMPREC   PIC X(63).                                    00015400
+          05 EXC-REASON   PIC X(02).                                    00015500
+                                                                        00015600
+       FD AUDIT-FILE.                                                   00015700
+       01 AUD-REC.                                                      00015800
+          05 AUD-EMPID      PIC X(06).                                  00015900
+          05 AUD-JOBID      PIC X(08).                                  00016000
+          05 AUD-TIMESTAMP  PIC X(14).                                  00016100
+          05 AUD-STAT       PIC X(02).                                  00016200
+                                                                        00016300
+       FD CHECKPOINT-FILE.                                              00016400
+       01 CKPT-REC.                                                     00016500
+          05 CKPT-EMPID     PIC X(06).                                  00016600
+          05 CKPT-COUNT     PIC 9(08).                                  00016700
+                                                                        00016800
+       WORKING-STORAGE SECTION.                                         00016900
+       01 ML-STAT          PIC X(02) VALUE SPACE.                       00017000
+          88 ML-SUCCESS    VALUE X'00'.                                 00017100
+          88 ML-EOF        VALUE X'10'.                                 00017200
+       01 FD-STAT          PIC X(02) VALUE SPACE.                       00017300
+          88 FD-SUCCESS    VALUE X'00'.                                 00017400
+          88 FD-EOF        VALUE X'10'.                                 00017500
+       01 RJ-STAT          PIC X(02) VALUE SPACE.                       00017600
+          88 RJ-SUCCESS    VALUE X'00'.                                 00017700
+       01 EX-STAT          PIC X(02) VALUE SPACE.                       00017800
+          88 EX-SUCCESS    VALUE X'00'.                                 00017900
+       01 AU-STAT          PIC X(02) VALUE SPACE.                       00018000
+          88 AU-SUCCESS    VALUE X'00'.                                 00018100
+       01 CK-STAT          PIC X(02) VALUE SPACE.                       00018200
+          88 CK-SUCCESS    VALUE X'00'.                                 00018300
+       01 ML-REC           PIC X(63).                                   00018400
+       01 ML-EOFSTAT       PIC X(01) VALUE 'N'.                         00018500
+          88 ML-EOFNO      VALUE 'N'.                                   00018600
+          88 ML-EOFYES     VALUE 'Y'.                                   00018700
+       01 CK-EOFSTAT       PIC X(01) VALUE 'N'.                         00018800
+          88 CK-EOFYES     VALUE 'Y'.                                   00018900
+       01 WS-EDIT-SW       PIC X(01) VALUE 'Y'.                         00019000
+          88 WS-EDIT-OK    VALUE 'Y'.                                   00019100
+          88 WS-EDIT-BAD   VALUE 'N'.                                   00019200
+       01 WS-EDIT-REASON   PIC X(02) VALUE SPACE.                       00019300
+       01 WS-OPEN-MODE     PIC X(03) VALUE 'NEW'.                       00019400
+          88 WS-OPEN-NEW   VALUE 'NEW'.                                 00019500
+          88 WS-OPEN-INCR  VALUE 'I-O'.                                 00019600
+       01 WS-JOB-ID        PIC X(08) VALUE SPACE.                       00019700
+       01 WS-AUD-DATE      PIC 9(08).                                   00019800
+       01 WS-AUD-TIME      PIC 9(08).                                   00019900
+       01 WS-READ-COUNT    PIC 9(08) VALUE 0.                           00020000
+       01 WS-CKPT-EMPID    PIC X(06) VALUE SPACE.                       00020100
+       01 WS-SKIP-EMPID    PIC X(06) VALUE SPACE.                       00020105
+       01 WS-CKPT-COUNT    PIC 9(08) VALUE 0.                           00020200
+       01 WS-CKPT-INTERVAL PIC 9(04) VALUE 100.                         00020300
+       01 WS-INSERT-COUNT  PIC 9(08) VALUE 0.                           00020310
+       01 WS-UPDATE-COUNT  PIC 9(08) VALUE 0.                           00020320
+       01 WS-REJECT-COUNT  PIC 9(08) VALUE 0.                           00020330
+       01 WS-EXCEPT-COUNT  PIC 9(08) VALUE 0.                           00020340
+       PROCEDURE DIVISION.                                              00020400
+       MAIN-PARA.                                                       00020500
+           PERFORM OPEN-PARA    THROUGH OPEN-EXIT.                      00020600
+           PERFORM RESTART-PARA THROUGH RESTART-EXIT.                   00020700
+           PERFORM READ-PARA    THROUGH READ-EXIT.                      00020800
+           PERFORM UNTIL ML-EOFYES                                      00020900
+              PERFORM EDIT-PARA    THROUGH EDIT-EXIT                    00021000
+              IF WS-EDIT-OK                                             00021100
+                 PERFORM INSERT-PARA  THROUGH INS-EXIT                  00021200
+              ELSE                                                      00021300
+                 PERFORM EXCEPT-PARA  THROUGH EXCEPT-EXIT               00021400
+              END-IF                                                    00021500
+              IF FUNCTION MOD(WS-READ-COUNT, WS-CKPT-INTERVAL) = 0      00021600
+                 PERFORM CHECKPOINT-PARA THROUGH CHECKPOINT-EXIT        00021700
+              END-IF                                                    00021800
+              PERFORM READ-PARA    THROUGH READ-EXIT                    00021900
+           END-PERFORM.                                                 00022000
+           PERFORM SUMMARY-PARA THROUGH SUMMARY-EXIT.                   00022050
+           PERFORM CLOSE-PARA   THROUGH CLOSE-EXIT.                     00022100
+           STOP RUN.                                                    00022200
+       ERROR-EXIT.                                                      00022300
+           MOVE 16 TO RETURN-CODE.                                      00022310
+           STOP RUN.                                                    00022320
+                                                                        00022500
+       OPEN-PARA.                                                       00022600
+           INITIALIZE ML-STAT ML-REC ML-EOFSTAT.                        00022700
+           ACCEPT WS-OPEN-MODE.                                         00022800
+           ACCEPT WS-JOB-ID.                                            00022900
+           IF WS-OPEN-INCR                                              00023000
+              OPEN I-O ML-INFILE                                        00023100
+           ELSE                                                         00023200
+              OPEN OUTPUT ML-INFILE                                     00023300
+           END-IF.                                                      00023400
+           IF ML-STAT = '00'                                            00023500
+              DISPLAY "FILE OPEN SUCCESSFUL, MODE=" WS-OPEN-MODE        00023600
+           ELSE                                                         00023700
+              DISPLAY "FILE OPEN ERROR"                                 00023800
+              GO TO ERROR-EXIT                                          00023900
+           END-IF.                                                      00024000
+           OPEN INPUT EMP-FEED.                                         00024100
+           IF FD-STAT NOT = '00'                                        00024200
+              DISPLAY "EMPLOYEE FEED OPEN ERROR"                        00024300
+              GO TO ERROR-EXIT                                          00024400
+           END-IF.                                                      00024500
+           OPEN OUTPUT REJECT-FILE.                                     00024600
+           IF RJ-STAT NOT = '00'                                        00024700
+              DISPLAY "REJECT FILE OPEN ERROR"                          00024800
+              GO TO ERROR-EXIT                                          00024900
+           END-IF.                                                      00025000
+           OPEN OUTPUT EXCEPTION-FILE.                                  00025100
+           IF EX-STAT NOT = '00'                                        00025200
+              DISPLAY "EXCEPTION FILE OPEN ERROR"                       00025300
+              GO TO ERROR-EXIT                                          00025400
+           END-IF.                                                      00025500
+           OPEN EXTEND AUDIT-FILE.                                      00025600
+           IF AU-STAT NOT = '00'                                        00025700
+              DISPLAY "AUDIT FILE OPEN ERROR"                           00025800
+              GO TO ERROR-EXIT                                          00025900
+           END-IF.                                                      00026000
+       OPEN-EXIT.                                                       00026100
+           EXIT.                                                        00026200
+                                                                        00026300
+       RESTART-PARA.                                                    00026400
+           OPEN INPUT CHECKPOINT-FILE.                                  00026500
+           IF CK-STAT = '00'                                            00026600
+              PERFORM READ-CKPT-PARA THROUGH READ-CKPT-EXIT             00026700
+                 UNTIL CK-EOFYES                                        00026800
+              CLOSE CHECKPOINT-FILE                                     00026900
+           ELSE                                                         00027000
+              DISPLAY "NO PRIOR CHECKPOINT - STARTING FROM BEGINNING"   00027100
+           END-IF.                                                      00027200
+           OPEN EXTEND CHECKPOINT-FILE.                                 00027300
+           IF CK-STAT NOT = '00'                                        00027400
+              DISPLAY "CHECKPOINT FILE OPEN ERROR"                      00027500
+              GO TO ERROR-EXIT                                          00027600
+           END-IF.                                                      00027700
+           IF WS-CKPT-COUNT > 0                                         00027800
+              DISPLAY "RESTARTING AFTER CHECKPOINT - SKIPPING "         00027900
+                 WS-CKPT-COUNT " RECORDS ALREADY LOADED"                00028000
+              PERFORM SKIP-PARA THROUGH SKIP-EXIT                       00028100
+                 UNTIL WS-READ-COUNT >= WS-CKPT-COUNT OR ML-EOFYES      00028200
+              IF NOT ML-EOFYES AND WS-SKIP-EMPID NOT = WS-CKPT-EMPID    00028210
+                 DISPLAY "CHECKPOINT MISMATCH - EXPECTED EMPID "        00028220
+                    WS-CKPT-EMPID " BUT FEED HAS " WS-SKIP-EMPID        00028230
+                 GO TO ERROR-EXIT                                       00028240
+              END-IF                                                    00028250
+           END-IF.                                                      00028300
+       RESTART-EXIT.                                                    00028400
+           EXIT.                                                        00028500
+                                                                        00028600
+       READ-CKPT-PARA.                                                  00028700
+           READ CHECKPOINT-FILE                                         00028800
+              AT END                                                    00028900
+                 SET CK-EOFYES TO TRUE                                  00029000
+              NOT AT END                                                00029100
+                 MOVE CKPT-EMPID TO WS-CKPT-EMPID                       00029200
+                 MOVE CKPT-COUNT TO WS-CKPT-COUNT                       00029300
+           END-READ.                                                    00029400
+       READ-CKPT-EXIT.                                                  00029500
+           EXIT.                                                        00029600
+                                                                        00029700
+       SKIP-PARA.                                                       00029800
+           READ EMP-FEED INTO ML-REC                                    00029900
+              AT END                                                    00030000
+                 SET ML-EOFYES TO TRUE                                  00030100
+              NOT AT END                                                00030200
+                 ADD 1 TO WS-READ-COUNT                                 00030300
+                 MOVE ML-REC(1:6) TO WS-SKIP-EMPID                      00030350
+           END-READ.                                                    00030400
+       SKIP-EXIT.                                                       00030500
+           EXIT.                                                        00030600
+                                                                        00030700
+       READ-PARA.                                                       00030800
+           READ EMP-FEED INTO ML-REC                                    00030900
+              AT END                                                    00031000
+                 SET ML-EOFYES TO TRUE                                  00031100
+              NOT AT END                                                00031200
+                 ADD 1 TO WS-READ-COUNT                                 00031300
+                 DISPLAY ML-REC                                         00031400
+           END-READ.                                                    00031500
+       READ-EXIT.                                                       00031600
+           EXIT.                                                        00031700
+                                                                        00031800
+       EDIT-PARA.                                                       00031900
+           SET WS-EDIT-OK TO TRUE.                                      00032000
+           MOVE SPACE TO WS-EDIT-REASON.                                00032100
+           MOVE ML-REC TO IN-EMPREC.                                    00032200
+           IF IN-EMPID = SPACE OR LOW-VALUE                             00032300
+              SET WS-EDIT-BAD TO TRUE                                   00032400
+              MOVE '01' TO WS-EDIT-REASON                               00032500
+           ELSE                                                         00032600
+              IF IN-EMPID NOT NUMERIC                                   00032700
+                 SET WS-EDIT-BAD TO TRUE                                00032800
+                 MOVE '02' TO WS-EDIT-REASON                            00032900
+              END-IF                                                    00033000
+           END-IF.                                                      00033100
+           IF WS-EDIT-OK AND                                            00033200
+              (IN-FIRSTNAME = SPACE OR IN-FIRSTNAME NOT ALPHABETIC)     00033210
+              SET WS-EDIT-BAD TO TRUE                                   00033300
+              MOVE '03' TO WS-EDIT-REASON                               00033400
+           END-IF.                                                      00033500
+           IF WS-EDIT-OK AND                                            00033600
+              (IN-LASTNAME = SPACE OR IN-LASTNAME NOT ALPHABETIC)       00033610
+              SET WS-EDIT-BAD TO TRUE                                   00033700
+              MOVE '04' TO WS-EDIT-REASON                               00033800
+           END-IF.                                                      00033900
+       EDIT-EXIT.                                                       00034000
+           EXIT.                                                        00034100
+                                                                        00034200
+       INSERT-PARA.                                                     00034300
+           WRITE IN-EMPREC FROM ML-REC                                  00034400
+              INVALID KEY                                               00034500
+                 IF WS-OPEN-INCR                                        00034600
+                    PERFORM UPDATE-PARA THROUGH UPDATE-EXIT             00034700
+                 ELSE                                                   00034800
+                    PERFORM REJECT-PARA THROUGH REJECT-EXIT             00034900
+                 END-IF                                                 00035000
+              NOT INVALID KEY                                           00035010
+                 ADD 1 TO WS-INSERT-COUNT                               00035020
+           END-WRITE.                                                   00035100
+           PERFORM AUDIT-PARA THROUGH AUDIT-EXIT.                       00035200
+       INS-EXIT.                                                        00035300
+           EXIT.                                                        00035400
+                                                                        00035500
+       UPDATE-PARA.                                                     00035600
+           DISPLAY "EXISTING EMPLOYEE ID, UPDATING - " ML-REC.          00035700
+           REWRITE IN-EMPREC FROM ML-REC                                00035800
+              INVALID KEY                                               00035900
+                 PERFORM REJECT-PARA THROUGH REJECT-EXIT                00036000
+              NOT INVALID KEY                                           00036010
+                 ADD 1 TO WS-UPDATE-COUNT                               00036020
+           END-REWRITE.                                                 00036100
+       UPDATE-EXIT.                                                     00036200
+           EXIT.                                                        00036300
+                                                                        00036400
+       REJECT-PARA.                                                     00036500
+           DISPLAY "EMPLOYEE RECORD REJECTED - " ML-REC.                00036600
+           MOVE ML-REC TO REJ-EMPREC.                                   00036700
+           MOVE ML-STAT TO REJ-STAT.                                    00036800
+           WRITE REJ-REC.                                               00036900
+           ADD 1 TO WS-REJECT-COUNT.                                    00036950
+       REJECT-EXIT.                                                     00037000
+           EXIT.                                                        00037100
+                                                                        00037200
+       EXCEPT-PARA.                                                     00037300
+           DISPLAY "RECORD FAILED EDIT, REASON " WS-EDIT-REASON         00037400
+              " - " ML-REC.                                             00037500
+           MOVE ML-REC TO EXC-EMPREC.                                   00037600
+           MOVE WS-EDIT-REASON TO EXC-REASON.                           00037700
+           WRITE EXC-REC.                                               00037800
+           ADD 1 TO WS-EXCEPT-COUNT.                                    00037850
+       EXCEPT-EXIT.                                                     00037900
+           EXIT.                                                        00038000
+                                                                        00038100
+       AUDIT-PARA.                                                      00038200
+           ACCEPT WS-AUD-DATE FROM DATE YYYYMMDD.                       00038300
+           ACCEPT WS-AUD-TIME FROM TIME.                                00038400
+           MOVE IN-EMPID TO AUD-EMPID.                                  00038500
+           MOVE WS-JOB-ID TO AUD-JOBID.                                 00038600
+           STRING WS-AUD-DATE DELIMITED BY SIZE                         00038700
+                  WS-AUD-TIME(1:6) DELIMITED BY SIZE                    00038750
+              INTO AUD-TIMESTAMP.                                       00038800
+           MOVE ML-STAT TO AUD-STAT.                                    00038900
+           WRITE AUD-REC.                                               00039000
+       AUDIT-EXIT.                                                      00039100
+           EXIT.                                                        00039200
+                                                                        00039300
+       CHECKPOINT-PARA.                                                 00039400
+           MOVE IN-EMPID TO CKPT-EMPID.                                 00039500
+           MOVE WS-READ-COUNT TO CKPT-COUNT.                            00039600
+           WRITE CKPT-REC.                                              00039700
+           DISPLAY "CHECKPOINT WRITTEN AT RECORD " WS-READ-COUNT.       00039800
+       CHECKPOINT-EXIT.                                                 00039900
+           EXIT.                                                        00040000
+                                                                        00040100
+       SUMMARY-PARA.                                                    00040110
+           DISPLAY "WRITVSAM RUN SUMMARY - JOB " WS-JOB-ID.             00040120
+           DISPLAY "RECORDS READ:          " WS-READ-COUNT.             00040130
+           DISPLAY "RECORDS INSERTED:      " WS-INSERT-COUNT.           00040140
+           DISPLAY "RECORDS UPDATED:       " WS-UPDATE-COUNT.           00040150
+           DISPLAY "RECORDS REJECTED:      " WS-REJECT-COUNT.           00040160
+           DISPLAY "RECORDS FAILING EDIT:  " WS-EXCEPT-COUNT.           00040170
+       SUMMARY-EXIT.                                                    00040180
+           EXIT.                                                        00040190
+                                                                        00040195
+       CLOSE-PARA.                                                      00040200
+           CLOSE ML-INFILE.                                             00040300
+           CLOSE EMP-FEED.                                              00040400
+           CLOSE REJECT-FILE.                                           00040500
+           CLOSE EXCEPTION-FILE.                                        00040600
+           CLOSE AUDIT-FILE.                                            00040700
+           CLOSE CHECKPOINT-FILE.                                       00040800
+       CLOSE-EXIT.                                                      00040900
+           EXIT.                                                        00041000
