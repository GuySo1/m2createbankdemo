@@ -0,0 +1,8 @@
+       01 IN-EMPREC.                                                    00010000
+          05 IN-EMPID        PIC X(06).                                 00010100
+          05 IN-FIRSTNAME    PIC X(12).                                 00010200
+          05 IN-LASTNAME     PIC X(12).                                 00010300
+          05 IN-ACCTNO       PIC X(10).                                 00010400
+          05 IN-BRANCH       PIC X(04).                                 00010500
+          05 IN-BALANCE      PIC 9(09)V99.                              00010600
+          05 IN-DATEOPEN     PIC X(08).                                 00010700
